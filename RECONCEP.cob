@@ -0,0 +1,190 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCEP.
+      * RECONCILIACAO ENTRE CEPS.DAT (BASE OFICIAL DE CEPS, MANTIDA
+      * PELO CEPS) E VEHICLES.TXT (BASE SEQUENCIAL MANTIDA PELO
+      * CADASTRO DE VEICULOS). LISTA OS CEPS QUE SO EXISTEM EM UM DOS
+      * DOIS ARQUIVOS E MESCLA EM CEPS.DAT OS QUE SO EXISTEM EM
+      * VEHICLES.TXT, TORNANDO CEPS.DAT O SISTEMA DE REFERENCIA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CEP-FILE ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS FS-STAT
+               RECORD KEY IS FS-KEY
+               ALTERNATE RECORD KEY IS FS-CIDADE WITH DUPLICATES
+               ALTERNATE RECORD KEY IS FS-BAIRRO WITH DUPLICATES.
+           SELECT VEIC-FILE ASSIGN TO 'vehicles.txt'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS VF-STAT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CEP-FILE VALUE OF FILE-ID IS "ceps.dat".
+       01 CEP-FILE-REC.
+           05 FS-KEY.
+               10 FS-CEP PIC 9(08) BLANK WHEN ZEROS.
+           05 FS-LOGRADOURO     PIC X(35).
+           05 FS-BAIRRO PIC X(20).
+           05 FS-CIDADE PIC X(20).
+           05 FS-UF PIC X(02).
+               88 UF-VALIDA VALUES "AC" "AL" "AP" "AM" "BA" "CE"
+                   "DF" "ES" "GO" "MA" "MT" "MS" "MG" "PA" "PB"
+                   "PR" "PE" "PI" "RJ" "RN" "RS" "RO" "RR" "SC"
+                   "SP" "SE" "TO".
+           05 FS-PONTO-REFERENCIA PIC X(35).
+           05 FS-STATUS PIC X(01).
+           05 FS-OBSERVACAO PIC X(40).
+           05 FILLER      PIC X(20).
+
+       FD VEIC-FILE.
+       01 CEP-STRUCT.
+           02 FCEP PIC X(08).
+           02 FLOGRADOURO PIC X(35).
+           02 FBAIRRO PIC X(20).
+           02 FCIDADE PIC X(20).
+           02 FUF PIC X(02).
+           02 FPONTOREFERENCIA PIC X(35).
+           02 FSTATUS PIC X(01).
+           02 FOBSERVACAO PIC X(40).
+           02 FDATA PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       77 FS-STAT PIC 9(02) VALUE ZEROS.
+       77 VF-STAT PIC X(02) VALUE "00".
+       77 WS-FIM-VEIC PIC X VALUE "N".
+           88 FIM-VEIC VALUE "S".
+       77 WS-FIM-CEP PIC X VALUE "N".
+           88 FIM-CEP VALUE "S".
+       77 W-TOT-VEIC PIC 9(04) VALUE ZEROS.
+       77 IND PIC 9(04) VALUE ZEROS.
+       77 W-ACHADO PIC X VALUE "N".
+       77 W-TOT-SO-VEIC PIC 9(06) VALUE ZEROS.
+       77 W-TOT-SO-CEP PIC 9(06) VALUE ZEROS.
+       77 W-TOT-MESCLADOS PIC 9(06) VALUE ZEROS.
+       77 W-TOT-REJEITADOS PIC 9(06) VALUE ZEROS.
+
+       01 TAB-VEIC-CEP.
+           02 TB-VEIC-CEP PIC 9(08) OCCURS 999 TIMES VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN INPUT VEIC-FILE
+           IF VF-STAT NOT = "00"
+               DISPLAY "*** ARQUIVO VEHICLES.TXT NAO ENCONTRADO ***"
+               GO TO ROT-FIM
+           END-IF.
+           OPEN I-O CEP-FILE
+           IF FS-STAT NOT = ZEROS
+               DISPLAY "*** ARQUIVO CEPS.DAT NAO ENCONTRADO ***"
+               CLOSE VEIC-FILE
+               GO TO ROT-FIM
+           END-IF.
+           DISPLAY " ".
+           DISPLAY "RECONCILIACAO CEPS.DAT x VEHICLES.TXT".
+           DISPLAY "--------------------------------------".
+      *--------[ 1a PASSADA: VARRE VEHICLES.TXT ]-----------------------
+       PASSO-VEIC.
+           PERFORM UNTIL FIM-VEIC
+               READ VEIC-FILE
+                   AT END
+                       MOVE "S" TO WS-FIM-VEIC
+                   NOT AT END
+                       PERFORM PROCESSA-VEIC
+               END-READ
+           END-PERFORM.
+           CLOSE VEIC-FILE.
+      *--------[ 2a PASSADA: VARRE CEPS.DAT ]---------------------------
+      * REPOSICIONA NO INICIO DO ARQUIVO, POIS A 1a PASSADA DEIXOU A
+      * POSICAO DE LEITURA SEQUENCIAL ONDE A ULTIMA LEITURA POR CHAVE
+      * (RANDOM READ) PAROU, NAO NO INICIO DO ARQUIVO.
+       PASSO-CEP.
+           MOVE ZEROS TO FS-CEP.
+           START CEP-FILE KEY IS NOT LESS THAN FS-KEY
+               INVALID KEY
+                   MOVE "S" TO WS-FIM-CEP
+           END-START.
+           PERFORM UNTIL FIM-CEP
+               READ CEP-FILE NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-FIM-CEP
+                   NOT AT END
+                       PERFORM PROCESSA-CEP
+               END-READ
+           END-PERFORM.
+           CLOSE CEP-FILE.
+           DISPLAY "--------------------------------------".
+           DISPLAY "SO EM VEHICLES.TXT (MESCLADOS): " W-TOT-MESCLADOS.
+           DISPLAY "SO EM VEHICLES.TXT (REJEITADOS): " W-TOT-REJEITADOS.
+           DISPLAY "SO EM CEPS.DAT................: " W-TOT-SO-CEP.
+       ROT-FIM.
+           STOP RUN.
+
+      * -----------------------------------
+      * GUARDA O CEP NA TABELA EM MEMORIA E VERIFICA SE JA EXISTE EM
+      * CEPS.DAT; SE NAO EXISTIR, MESCLA O REGISTRO PARA CEPS.DAT.
+       PROCESSA-VEIC.
+           IF W-TOT-VEIC >= 999
+               DISPLAY "*** LIMITE DE 999 CEPS EM VEHICLES.TXT "
+                   "ATINGIDO - CEP " FCEP " NAO ENTRA NA COMPARACAO "
+                   "DA 2a PASSADA ***"
+           ELSE
+               ADD 1 TO W-TOT-VEIC
+               MOVE FCEP TO TB-VEIC-CEP(W-TOT-VEIC)
+           END-IF.
+           MOVE FCEP TO FS-CEP.
+           READ CEP-FILE
+               INVALID KEY
+                   DISPLAY "CEP " FCEP
+                       " SO EXISTE EM VEHICLES.TXT - MESCLANDO"
+                   PERFORM MESCLA-PARA-CEPS
+               NOT INVALID KEY
+                   CONTINUE
+           END-READ.
+
+      * -----------------------------------
+      * FUF VEM DE VEHICLES.TXT, DIGITADO LIVREMENTE PELO CADASTRO DE
+      * VEICULOS (STP/CADCEP.COB), SEM A VALIDACAO DE UF DO REQ003 -
+      * REJEITA O REGISTRO SE A UF NAO FOR VALIDA, EM VEZ DE GRAVAR
+      * LIXO EM CEPS.DAT. O STATUS NAO E PROPAGADO DE FSTATUS: UM CEP
+      * MESCLADO SEMPRE ENTRA ATIVO, POIS O CANCELAMENTO SO PODE SER
+      * FEITO PELO FLUXO PROPRIO DO CEPS (EXCLUI), COM MOTIVO E
+      * TRILHA DE AUDITORIA.
+       MESCLA-PARA-CEPS.
+           MOVE FCEP TO FS-CEP.
+           MOVE FUF TO FS-UF.
+           IF NOT UF-VALIDA
+               DISPLAY "CEP " FCEP " REJEITADO - UF INVALIDA: " FUF
+               ADD 1 TO W-TOT-REJEITADOS
+           ELSE
+               MOVE FLOGRADOURO TO FS-LOGRADOURO
+               MOVE FBAIRRO TO FS-BAIRRO
+               MOVE FCIDADE TO FS-CIDADE
+               MOVE FPONTOREFERENCIA TO FS-PONTO-REFERENCIA
+               MOVE SPACES TO FS-STATUS
+               MOVE FOBSERVACAO TO FS-OBSERVACAO
+               WRITE CEP-FILE-REC
+                   INVALID KEY
+                       DISPLAY "ERRO AO MESCLAR CEP " FCEP
+                           " EM CEPS.DAT"
+                   NOT INVALID KEY
+                       ADD 1 TO W-TOT-MESCLADOS
+               END-WRITE
+           END-IF.
+
+      * -----------------------------------
+      * PROCURA O CEP DE CEPS.DAT NA TABELA CARREGADA DE VEHICLES.TXT.
+       PROCESSA-CEP.
+           MOVE "N" TO W-ACHADO.
+           PERFORM PROCURA-VEIC THRU PROCURA-VEIC-FIM
+               VARYING IND FROM 1 BY 1 UNTIL IND > W-TOT-VEIC.
+           IF W-ACHADO = "N"
+               DISPLAY "CEP " FS-CEP " SO EXISTE EM CEPS.DAT"
+               ADD 1 TO W-TOT-SO-CEP
+           END-IF.
+
+       PROCURA-VEIC.
+           IF TB-VEIC-CEP(IND) = FS-CEP
+               MOVE "S" TO W-ACHADO.
+       PROCURA-VEIC-FIM.
+           EXIT.
