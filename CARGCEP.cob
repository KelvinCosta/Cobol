@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARGCEP.
+      * CARGA EM LOTE DE CEPS A PARTIR DE UM ARQUIVO SEQUENCIAL NO
+      * LAYOUT DE CEP-FILE-REC, GRAVANDO EM CEPS.DAT. REGISTROS COM
+      * CHAVE JA EXISTENTE SAO REJEITADOS E LISTADOS NO RELATORIO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CEP-FILE ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               FILE STATUS IS FS-STAT
+               RECORD KEY IS FS-KEY
+               ALTERNATE RECORD KEY IS FS-CIDADE WITH DUPLICATES
+               ALTERNATE RECORD KEY IS FS-BAIRRO WITH DUPLICATES.
+           SELECT CARGA-FILE ASSIGN TO "cargacep.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CF-STAT.
+           SELECT CARGA-LOG ASSIGN TO "cargacep.log"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CEP-FILE VALUE OF FILE-ID IS "ceps.dat".
+       01 CEP-FILE-REC.
+           05 FS-KEY.
+               10 FS-CEP PIC 9(08) BLANK WHEN ZEROS.
+           05 FS-LOGRADOURO     PIC X(35).
+           05 FS-BAIRRO PIC X(20).
+           05 FS-CIDADE PIC X(20).
+           05 FS-UF PIC X(02).
+               88 UF-VALIDA VALUES "AC" "AL" "AP" "AM" "BA" "CE"
+                   "DF" "ES" "GO" "MA" "MT" "MS" "MG" "PA" "PB"
+                   "PR" "PE" "PI" "RJ" "RN" "RS" "RO" "RR" "SC"
+                   "SP" "SE" "TO".
+           05 FS-PONTO-REFERENCIA PIC X(35).
+           05 FS-STATUS PIC X(01).
+           05 FS-OBSERVACAO PIC X(40).
+           05 FILLER      PIC X(20).
+
+       FD CARGA-FILE.
+       01 CARGA-REC PIC X(161).
+
+       FD CARGA-LOG.
+       01 LOG-LINHA PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77 FS-STAT PIC 9(02) VALUE ZEROS.
+       77 CF-STAT PIC X(02).
+       77 WS-FIM-CARGA PIC X VALUE "N".
+           88 FIM-CARGA VALUE "S".
+       77 WS-TOT-LIDOS PIC 9(06) VALUE ZEROS.
+       77 WS-TOT-GRAVADOS PIC 9(06) VALUE ZEROS.
+       77 WS-TOT-REJEITADOS PIC 9(06) VALUE ZEROS.
+
+       01 CARGA-REC-LAYOUT REDEFINES CARGA-REC.
+           05 CL-CEP PIC 9(08).
+           05 CL-LOGRADOURO     PIC X(35).
+           05 CL-BAIRRO PIC X(20).
+           05 CL-CIDADE PIC X(20).
+           05 CL-UF PIC X(02).
+           05 CL-PONTO-REFERENCIA PIC X(35).
+           05 CL-STATUS PIC X(01).
+           05 CL-OBSERVACAO PIC X(40).
+
+       01 WS-LOG-REJEITADO.
+           05 FILLER PIC X(18) VALUE "CEP REJEITADO: ".
+           05 WS-LOG-CEP PIC 9(08).
+           05 FILLER PIC X(20) VALUE " (CHAVE JA EXISTE)".
+
+       01 WS-LOG-REJEITADO-UF.
+           05 FILLER PIC X(18) VALUE "CEP REJEITADO: ".
+           05 WS-LOG-UF-CEP PIC 9(08).
+           05 FILLER PIC X(20) VALUE " (UF INVALIDA)".
+
+       01 WS-LOG-RESUMO.
+           05 FILLER PIC X(20) VALUE "LIDOS:".
+           05 WS-LOG-LIDOS PIC ZZZ,ZZ9.
+           05 FILLER PIC X(12) VALUE "  GRAVADOS:".
+           05 WS-LOG-GRAVADOS PIC ZZZ,ZZ9.
+           05 FILLER PIC X(14) VALUE "  REJEITADOS:".
+           05 WS-LOG-REJEITADOS PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN OUTPUT CARGA-LOG.
+           OPEN INPUT CARGA-FILE.
+           IF CF-STAT NOT = "00"
+               MOVE "*** ARQUIVO CARGACEP.DAT NAO ENCONTRADO ***"
+                   TO LOG-LINHA
+               WRITE LOG-LINHA
+               GO TO FINALIZA
+           END-IF.
+           OPEN I-O CEP-FILE.
+           IF FS-STAT NOT = ZEROS
+               OPEN OUTPUT CEP-FILE
+               CLOSE CEP-FILE
+               OPEN I-O CEP-FILE
+           END-IF.
+           PERFORM UNTIL FIM-CARGA
+               READ CARGA-FILE
+                   AT END
+                       MOVE "S" TO WS-FIM-CARGA
+                   NOT AT END
+                       PERFORM PROCESSA-REGISTRO
+               END-READ
+           END-PERFORM.
+           MOVE WS-TOT-LIDOS TO WS-LOG-LIDOS.
+           MOVE WS-TOT-GRAVADOS TO WS-LOG-GRAVADOS.
+           MOVE WS-TOT-REJEITADOS TO WS-LOG-REJEITADOS.
+           WRITE LOG-LINHA FROM WS-LOG-RESUMO.
+           CLOSE CEP-FILE CARGA-FILE.
+       FINALIZA.
+           CLOSE CARGA-LOG.
+           STOP RUN.
+
+      * -----------------------------------
+       PROCESSA-REGISTRO.
+           ADD 1 TO WS-TOT-LIDOS.
+           MOVE CL-CEP TO FS-CEP.
+           MOVE CL-UF TO FS-UF.
+           IF NOT UF-VALIDA
+               MOVE CL-CEP TO WS-LOG-UF-CEP
+               WRITE LOG-LINHA FROM WS-LOG-REJEITADO-UF
+               ADD 1 TO WS-TOT-REJEITADOS
+           ELSE
+               MOVE CL-LOGRADOURO TO FS-LOGRADOURO
+               MOVE CL-BAIRRO TO FS-BAIRRO
+               MOVE CL-CIDADE TO FS-CIDADE
+               MOVE CL-PONTO-REFERENCIA TO FS-PONTO-REFERENCIA
+               MOVE CL-STATUS TO FS-STATUS
+               MOVE CL-OBSERVACAO TO FS-OBSERVACAO
+               WRITE CEP-FILE-REC
+                   INVALID KEY
+                       MOVE CL-CEP TO WS-LOG-CEP
+                       WRITE LOG-LINHA FROM WS-LOG-REJEITADO
+                       ADD 1 TO WS-TOT-REJEITADOS
+                   NOT INVALID KEY
+                       ADD 1 TO WS-TOT-GRAVADOS
+               END-WRITE
+           END-IF.
