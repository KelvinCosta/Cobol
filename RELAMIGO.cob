@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELAMIGO.
+      ********************************************************
+      * RESUMO DE AMIGOS POR TPAMIGO, LIDO DIRETO DE CADAMIGO.DAT *
+      ********************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADAMIGO ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS SEQUENTIAL
+                      RECORD KEY   IS APELIDO
+                      ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADAMIGO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAMIGO.DAT".
+       01 REGAMIGO.
+          03 APELIDO        PIC X(12).
+          03 NOME             PIC X(30).
+          03 EMAIL             PIC X(30).
+          03 SEXO              PIC X(01).
+          03 GENERO        PIC X(01).
+          03 TPAMIGO       PIC 9(01).
+          03 LAST-CONTATO  PIC 9(08).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO        PIC X(02) VALUE "00".
+       77 W-EOF              PIC X(01) VALUE "N".
+           88 FIM-ARQUIVO VALUE "S".
+       77 W-TOTAL           PIC 9(06) VALUE ZEROS.
+       77 IND                  PIC 9(02) VALUE ZEROS.
+
+       01 TABAMIGO.
+          03 TBAMIGO    PIC X(10) OCCURS 9 TIMES.
+       01 TAB-CONTADOR.
+          03 CONT-TPAMIGO PIC 9(06) OCCURS 9 TIMES VALUE ZEROS.
+
+       01 WS-LINHA-RESUMO.
+          03 WS-L-DESC PIC X(12).
+          03 FILLER    PIC X(03) VALUE " : ".
+          03 WS-L-QTD  PIC ZZZ,ZZ9.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           MOVE "FACULDADE" TO TBAMIGO(1)
+           MOVE "IGREJA   " TO TBAMIGO(2)
+           MOVE "BAIRRO"    TO TBAMIGO(3)
+           MOVE "COLEGIO"   TO TBAMIGO(4)
+           MOVE "BALADA"    TO TBAMIGO(5)
+           MOVE "FUTEBOL"   TO TBAMIGO(6)
+           MOVE "VIAGEM"    TO TBAMIGO(7)
+           MOVE "EX"        TO TBAMIGO(8)
+           MOVE "NAMOR.EX"  TO TBAMIGO(9).
+       R0.
+           OPEN INPUT CADAMIGO
+           IF ST-ERRO NOT = "00"
+               DISPLAY "*** ARQUIVO CADAMIGO.DAT NAO ENCONTRADO ***"
+               GO TO ROT-FIM
+           END-IF.
+       R1.
+           PERFORM UNTIL FIM-ARQUIVO
+               READ CADAMIGO NEXT RECORD
+                   AT END
+                       MOVE "S" TO W-EOF
+                   NOT AT END
+                       PERFORM TALIA-REGISTRO
+               END-READ
+           END-PERFORM.
+           CLOSE CADAMIGO.
+           PERFORM IMPRIME-RESUMO.
+       ROT-FIM.
+           STOP RUN.
+
+      * -----------------------------------
+       TALIA-REGISTRO.
+           ADD 1 TO W-TOTAL.
+           IF TPAMIGO >= 1 AND TPAMIGO <= 9
+               ADD 1 TO CONT-TPAMIGO(TPAMIGO)
+           END-IF.
+
+      * -----------------------------------
+       IMPRIME-RESUMO.
+           DISPLAY " ".
+           DISPLAY "RESUMO DE AMIGOS POR TIPO (TPAMIGO)".
+           DISPLAY "------------------------------------".
+           PERFORM IMPRIME-LINHA-RESUMO THRU IMPRIME-LINHA-RESUMO-FIM
+               VARYING IND FROM 1 BY 1 UNTIL IND > 9.
+           DISPLAY "------------------------------------".
+           DISPLAY "TOTAL DE AMIGOS CADASTRADOS: " W-TOTAL.
+
+       IMPRIME-LINHA-RESUMO.
+           MOVE TBAMIGO(IND) TO WS-L-DESC.
+           MOVE CONT-TPAMIGO(IND) TO WS-L-QTD.
+           DISPLAY WS-LINHA-RESUMO.
+       IMPRIME-LINHA-RESUMO-FIM.
+           EXIT.
