@@ -19,6 +19,7 @@
            02 FMARCA PIC 9(01).
            02 FFANOFABRICACAO PIC 9(4).
            02 FSITUACAO PIC X(1).
+           02 FVENCTOVISTORIA PIC 9(8).
        WORKING-STORAGE SECTION.
        01 VEHICLE-RECORD.
            02 PLACA PIC X(25).
@@ -26,21 +27,32 @@
            02 MARCA PIC 9(01).
            02 ANOFABRICACAO PIC 9(4).
            02 SITUACAO PIC X(1).
+           02 VENCTOVISTORIA PIC 9(8).
 
        77 OPCAO PIC 9.
        77 CONTINUAR PIC X VALUE 'S'.
        77 EOF-SWITCH PIC X VALUE 'N'.
        77 ALTER-VEHICLE PIC X(9).
+       77 CONFIRMA-EXCLUSAO PIC X VALUE 'S'.
 
        01 TXTPLACA PIC X(25).
        01 TXTPROPRIETARIO PIC X(30).
        01 TXTMARCA PIC 9(01).
        01 TXTANOFABRICACAO PIC 9(4).
        01 TXTSITUACAO PIC X(1).
+       01 TXTNOMEMARCA PIC X(10).
+
+       01 TABMARCA.
+           02 TBMARCA PIC X(10) OCCURS 4 TIMES.
 
        PROCEDURE DIVISION.
 
        INICIO.
+           MOVE "FORD"      TO TBMARCA(1)
+           MOVE "GM"        TO TBMARCA(2)
+           MOVE "FIAT"      TO TBMARCA(3)
+           MOVE "VW"        TO TBMARCA(4)
+
            OPEN OUTPUT  VEHICLES-FILE
            CLOSE VEHICLES-FILE
            GO TO MENU-SCREEN.
@@ -59,6 +71,10 @@
            DISPLAY "4 - VW"
            DISPLAY "INSIRA CODIGO MARCA :-> "
            ACCEPT MARCA
+           PERFORM UNTIL MARCA >= 1 AND MARCA <= 4
+              DISPLAY "CODIGO INVALIDO, INFORME DE 1 A 4 :-> "
+              ACCEPT MARCA
+           END-PERFORM
 
            DISPLAY "INSIRA ANO FABRICACAO (XXXX) :-> "
            ACCEPT ANOFABRICACAO
@@ -72,35 +88,126 @@
            DISPLAY "INSIRA CODIGO SITUACAO :-> "
            ACCEPT SITUACAO
 
+           DISPLAY "INSIRA VENCIMENTO DA VISTORIA (AAAAMMDD):-> "
+           ACCEPT VENCTOVISTORIA
+
            DISPLAY 'INSERINDO VEICULO: '
            DISPLAY VEHICLE-RECORD
 
            MOVE VEHICLE-RECORD TO VEHICLE-STRUCT
            WRITE VEHICLE-STRUCT.
 
+       ALTERAR-VEHICLE-REG.
+           DISPLAY 'INSIRA PLACA DO CARRO A SER ALTERADO:-> '
+           ACCEPT ALTER-VEHICLE
+
+           MOVE ALTER-VEHICLE TO FPLACA
+           READ VEHICLES-FILE
+              INVALID KEY
+                 DISPLAY "VEICULO NAO ENCONTRADO"
+              NOT INVALID KEY
+                 DISPLAY "DADOS ATUAIS: "
+                 PERFORM MOSTRA-VEICULO-REG
+
+                 DISPLAY "INSIRA NOVO PROPRIETARIO :-> "
+                 ACCEPT FPROPRIETARIO
+
+                 DISPLAY "CODIGO MARCAS"
+                 DISPLAY "1 - FORD"
+                 DISPLAY "2 - GM"
+                 DISPLAY "3 - FIAT"
+                 DISPLAY "4 - VW"
+                 DISPLAY "INSIRA NOVO CODIGO MARCA :-> "
+                 ACCEPT FMARCA
+                 PERFORM UNTIL FMARCA >= 1 AND FMARCA <= 4
+                    DISPLAY "CODIGO INVALIDO, INFORME DE 1 A 4 :-> "
+                    ACCEPT FMARCA
+                 END-PERFORM
+
+                 DISPLAY "INSIRA NOVO ANO FABRICACAO (XXXX) :-> "
+                 ACCEPT FFANOFABRICACAO
+
+                 DISPLAY "CODIGO SITUACAO"
+                 DISPLAY "M - MANUTENCAO"
+                 DISPLAY "B - BATIDO"
+                 DISPLAY "S - SUCATA"
+                 DISPLAY "O - ORIGINAL"
+                 DISPLAY "N - NORMAL"
+                 DISPLAY "INSIRA NOVO CODIGO SITUACAO :-> "
+                 ACCEPT FSITUACAO
+
+                 DISPLAY "NOVO VENCIMENTO DA VISTORIA (AAAAMMDD):-> "
+                 ACCEPT FVENCTOVISTORIA
+
+                 REWRITE VEHICLE-STRUCT
+                 DISPLAY "VEICULO ALTERADO"
+           END-READ.
+
        READ-VEHICLE-REG.
            OPEN INPUT VEHICLES-FILE
                     DISPLAY 'VEICULOS CADASTRADOS: '
+                    MOVE "N" TO EOF-SWITCH
                     PERFORM UNTIL EOF-SWITCH = "Y"
                        READ VEHICLES-FILE
                           AT END
                              MOVE "Y" TO EOF-SWITCH
                           NOT AT END
-                             DISPLAY VEHICLE-STRUCT IN VEHICLES-FILE
+                             PERFORM MOSTRA-VEICULO-REG
                        END-READ
                     END-PERFORM
                     CLOSE VEHICLES-FILE.
 
+       MOSTRA-VEICULO-REG.
+           IF FMARCA >= 1 AND FMARCA <= 4
+              MOVE TBMARCA(FMARCA) TO TXTNOMEMARCA
+           ELSE
+              MOVE "INVALIDA" TO TXTNOMEMARCA
+           END-IF
+           DISPLAY "PLACA        : " FPLACA
+           DISPLAY "PROPRIETARIO : " FPROPRIETARIO
+           DISPLAY "MARCA        : " TXTNOMEMARCA
+           DISPLAY "ANO FABRIC.  : " FFANOFABRICACAO
+           DISPLAY "SITUACAO     : " FSITUACAO
+           DISPLAY "VENCTO VISTORIA : " FVENCTOVISTORIA.
+
+       LISTAR-POR-PROPRIETARIO-REG.
+           DISPLAY "INSIRA PROPRIETARIO PARA BUSCA :-> "
+           ACCEPT TXTPROPRIETARIO
+
+           OPEN INPUT VEHICLES-FILE
+           MOVE "N" TO EOF-SWITCH
+           MOVE TXTPROPRIETARIO TO FPROPRIETARIO
+           START VEHICLES-FILE KEY IS = FPROPRIETARIO
+              INVALID KEY
+                 DISPLAY "NENHUM VEICULO PARA ESSE PROPRIETARIO"
+                 MOVE "Y" TO EOF-SWITCH
+           END-START
+
+           PERFORM UNTIL EOF-SWITCH = "Y"
+              READ VEHICLES-FILE NEXT RECORD
+                 AT END
+                    MOVE "Y" TO EOF-SWITCH
+                 NOT AT END
+                    IF FPROPRIETARIO = TXTPROPRIETARIO
+                       PERFORM MOSTRA-VEICULO-REG
+                    ELSE
+                       MOVE "Y" TO EOF-SWITCH
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE VEHICLES-FILE.
+
        MENU-SCREEN.
            DISPLAY "CADASTRO DE VEICULOS"
-           PERFORM UNTIL OPCAO = '5'
+           PERFORM UNTIL OPCAO = '6'
 
               DISPLAY "OPCOES"
               DISPLAY "1 - INSERIR"
               DISPLAY "2 - ALTERAR"
               DISPLAY "3 - EXCLUIR"
               DISPLAY "4 - CONSULTAR"
-              DISPLAY "5 - SAIR"
+              DISPLAY "5 - LISTAR POR PROPRIETARIO"
+              DISPLAY "6 - SAIR"
               DISPLAY "INSIRA OPCAO"
               ACCEPT OPCAO
 
@@ -115,25 +222,35 @@
                     END-PERFORM
                     CLOSE VEHICLES-FILE
                  WHEN 2
-                    DISPLAY 'INSIRA PLACA DO CARRO A SER ALTERADO:'
-                    ACCEPT ALTER-VEHICLE
-
-                    OPEN INPUT VEHICLES-FILE
-                    PERFORM UNTIL EOF-SWITCH = "Y"
-                       READ VEHICLES-FILE
-                          AT END
-                             MOVE "Y" TO EOF-SWITCH
-                          NOT AT END
-                             IF PLACA = ALTER-VEHICLE
-                                DISPLAY VEHICLE-STRUCT IN VEHICLES-FILE
-                                MOVE "Y" TO EOF-SWITCH
-                             END-IF
-                    END-PERFORM
+                    OPEN I-O VEHICLES-FILE
+                    PERFORM ALTERAR-VEHICLE-REG
                     CLOSE VEHICLES-FILE
                  WHEN 3
                     DISPLAY "EXCLUIR VEICULOS"
+                    DISPLAY 'INSIRA PLACA DO CARRO A SER EXCLUIDO:'
+                    ACCEPT ALTER-VEHICLE
+
+                    OPEN I-O VEHICLES-FILE
+                    MOVE ALTER-VEHICLE TO FPLACA
+                    READ VEHICLES-FILE
+                       INVALID KEY
+                          DISPLAY "VEICULO NAO ENCONTRADO"
+                       NOT INVALID KEY
+                          DISPLAY VEHICLE-STRUCT IN VEHICLES-FILE
+                          DISPLAY "CONFIRMA EXCLUSAO (S/N):-> "
+                          ACCEPT CONFIRMA-EXCLUSAO
+                          IF CONFIRMA-EXCLUSAO = 'S' OR 's'
+                             DELETE VEHICLES-FILE RECORD
+                             DISPLAY "VEICULO EXCLUIDO"
+                          ELSE
+                             DISPLAY "EXCLUSAO CANCELADA"
+                          END-IF
+                    END-READ
+                    CLOSE VEHICLES-FILE
                  WHEN 4
                     PERFORM READ-VEHICLE-REG
+                 WHEN 5
+                    PERFORM LISTAR-POR-PROPRIETARIO-REG
               END-EVALUATE
            END-PERFORM.
-           STOP RUN.
+           GOBACK.
