@@ -5,9 +5,14 @@
        FILE-CONTROL.
            SELECT CEP-FILE ASSIGN TO DISK
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
+               ACCESS MODE IS DYNAMIC
                FILE STATUS IS FS-STAT
-               RECORD KEY IS FS-KEY.
+               RECORD KEY IS FS-KEY
+               ALTERNATE RECORD KEY IS FS-CIDADE WITH DUPLICATES
+               ALTERNATE RECORD KEY IS FS-BAIRRO WITH DUPLICATES.
+           SELECT CEP-HIST ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CH-STAT.
        DATA DIVISION.
        FILE SECTION.
        FD CEP-FILE VALUE OF FILE-ID IS "ceps.dat".
@@ -18,10 +23,42 @@
            05 FS-BAIRRO PIC X(20).
            05 FS-CIDADE PIC X(20).
            05 FS-UF PIC X(02).
+               88 UF-VALIDA VALUES "AC" "AL" "AP" "AM" "BA" "CE"
+                   "DF" "ES" "GO" "MA" "MT" "MS" "MG" "PA" "PB"
+                   "PR" "PE" "PI" "RJ" "RN" "RS" "RO" "RR" "SC"
+                   "SP" "SE" "TO".
            05 FS-PONTO-REFERENCIA PIC X(35).
            05 FS-STATUS PIC X(01).
+               88 CEP-CANCELADO VALUE "C".
            05 FS-OBSERVACAO PIC X(40).
            05 FILLER      PIC X(20).
+
+       FD CEP-HIST VALUE OF FILE-ID IS "ceps_hist.dat".
+       01 CEP-HIST-REC.
+           05 CH-DATA-HORA.
+               10 CH-DATA PIC 9(08).
+               10 CH-HORA PIC 9(08).
+           05 CH-OPERACAO PIC X(01).
+               88 CH-OP-ALTERACAO  VALUE "A".
+               88 CH-OP-CANCELA    VALUE "C".
+           05 CH-CEP PIC 9(08).
+           05 CH-ANTES.
+               10 CH-A-LOGRADOURO     PIC X(35).
+               10 CH-A-BAIRRO PIC X(20).
+               10 CH-A-CIDADE PIC X(20).
+               10 CH-A-UF PIC X(02).
+               10 CH-A-PONTO-REFERENCIA PIC X(35).
+               10 CH-A-STATUS PIC X(01).
+               10 CH-A-OBSERVACAO PIC X(40).
+           05 CH-DEPOIS.
+               10 CH-D-LOGRADOURO     PIC X(35).
+               10 CH-D-BAIRRO PIC X(20).
+               10 CH-D-CIDADE PIC X(20).
+               10 CH-D-UF PIC X(02).
+               10 CH-D-PONTO-REFERENCIA PIC X(35).
+               10 CH-D-STATUS PIC X(01).
+               10 CH-D-OBSERVACAO PIC X(40).
+
        WORKING-STORAGE SECTION.
        01 WS-MODULO.
            05 FILLER PIC X(11) VALUE "CEPS -".
@@ -48,6 +85,24 @@
        77 WS-STATUS PIC X(30).
        77 WS-MSGERRO PIC X(80).
 
+       77 CH-STAT PIC 9(02).
+       77 WS-HIST-OPERACAO PIC X(01).
+       01 WS-REG-ANTES.
+           05 WS-A-LOGRADOURO     PIC X(35).
+           05 WS-A-BAIRRO PIC X(20).
+           05 WS-A-CIDADE PIC X(20).
+           05 WS-A-UF PIC X(02).
+           05 WS-A-PONTO-REFERENCIA PIC X(35).
+           05 WS-A-STATUS PIC X(01).
+           05 WS-A-OBSERVACAO PIC X(40).
+
+       77 WS-TIPOBUSCA PIC X.
+           88 BUSCA-CEP     VALUE IS "1".
+           88 BUSCA-CIDADE  VALUE IS "2".
+           88 BUSCA-BAIRRO  VALUE IS "3".
+       77 WS-TERMO-BUSCA PIC X(20) VALUE SPACES.
+       77 WS-CAMPO-BUSCA PIC X(09) VALUE SPACES.
+
        COPY screenio.
 
        SCREEN SECTION.
@@ -97,6 +152,40 @@
                10 LINE 17 COLUMN 10 VALUE "OBSERVACAO:".
                10 COLUMN PLUS 2 PIC X(40) USING FS-OBSERVACAO.
 
+      * SUBCONJUNTO DE SS-DADOS SEM O CAMPO STATUS - USADO NA ACEITACAO
+      * DA ALTERA, POIS O CANCELAMENTO (STATUS="C") SO PODE SER FEITO
+      * VIA EXCLUI, COM MOTIVO E TRILHA DE AUDITORIA PROPRIOS.
+       01 SS-DADOS-EDIT.
+           10 LINE 11 COLUMN 10 VALUE "LOGRADOURO:".
+           10 COLUMN PLUS 2 PIC X(35) USING FS-LOGRADOURO.
+           10 LINE 12 COLUMN 10 VALUE "BAIRRO:".
+           10 COLUMN PLUS 2 PIC X(20) USING FS-BAIRRO.
+           10 LINE 13 COLUMN 10 VALUE "CIDADE:".
+           10 COLUMN PLUS 2 PIC X(20) USING FS-CIDADE.
+           10 LINE 14 COLUMN 10 VALUE "UF:".
+           10 COLUMN PLUS 2 PIC X(02) USING FS-UF.
+           10 LINE 15 COLUMN 10 VALUE "PONTO REFERENCIA:".
+           10 COLUMN PLUS 2 PIC X(35) USING FS-PONTO-REFERENCIA.
+           10 LINE 17 COLUMN 10 VALUE "OBSERVACAO:".
+           10 COLUMN PLUS 2 PIC X(40) USING FS-OBSERVACAO.
+
+       01 SS-TIPO-BUSCA FOREGROUND-COLOR 2.
+           05 LINE 09 COLUMN 10
+              VALUE "BUSCAR: 1-CEP 2-CIDADE 3-BAIRRO".
+           05 COLUMN PLUS 2 PIC X(01) USING WS-TIPOBUSCA AUTO.
+
+       01 SS-TERMO-CIDADE FOREGROUND-COLOR 2.
+           05 LINE 10 COLUMN 10 VALUE "CIDADE:".
+           05 COLUMN PLUS 2 PIC X(20) USING WS-TERMO-BUSCA.
+
+       01 SS-TERMO-BAIRRO FOREGROUND-COLOR 2.
+           05 LINE 10 COLUMN 10 VALUE "BAIRRO:".
+           05 COLUMN PLUS 2 PIC X(20) USING WS-TERMO-BUSCA.
+
+       01 SS-MOTIVO-CANCEL FOREGROUND-COLOR 2.
+           05 LINE 18 COLUMN 10 VALUE "MOTIVO DO CANCELAMENTO:".
+           05 COLUMN PLUS 2 PIC X(40) USING FS-OBSERVACAO.
+
        01 SS-ERRO.
            05 FILLER FOREGROUND-COLOR 4 BACKGROUND-COLOR 1 HIGHLIGHT.
                10 LINE WS-NUML COLUMN 2 PIC X(80) FROM WS-MSGERRO BELL.
@@ -127,8 +216,8 @@
                END-EVALUATE
            END-PERFORM.
        FINALIZA.
-           CLOSE CEP-FILE.
-           STOP RUN.
+           CLOSE CEP-FILE CEP-HIST.
+           GOBACK.
 
       * -----------------------------------
        INCLUI.
@@ -161,6 +250,12 @@
                PERFORM MOSTRA-ERRO
                GO INCLUI-LOOP
            END-IF
+           IF NOT UF-VALIDA
+              MOVE "UF INVALIDA, INFORME SIGLA DE UF EXISTENTE" TO
+                  WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO INCLUI-LOOP
+           END-IF
            IF FS-STATUS EQUAL SPACES
               MOVE "FAVOR INFORMAR STATUS" TO WS-MSGERRO
                PERFORM MOSTRA-ERRO
@@ -181,19 +276,110 @@
            MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
            DISPLAY SS-CLS.
        CONSULTA-LOOP.
+           MOVE SPACES TO WS-TIPOBUSCA.
+           DISPLAY SS-CLS.
+           DISPLAY SS-TIPO-BUSCA.
+           ACCEPT SS-TIPO-BUSCA.
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               GO CONSULTA-FIM
+           END-IF
+           EVALUATE TRUE
+               WHEN BUSCA-CEP
+                   PERFORM CONSULTA-POR-CEP THRU CONSULTA-POR-CEP-FIM
+               WHEN BUSCA-CIDADE
+                   MOVE "FS-CIDADE" TO WS-CAMPO-BUSCA
+                   PERFORM CONSULTA-CAMPO THRU CONSULTA-CAMPO-FIM
+               WHEN BUSCA-BAIRRO
+                   MOVE "FS-BAIRRO" TO WS-CAMPO-BUSCA
+                   PERFORM CONSULTA-CAMPO THRU CONSULTA-CAMPO-FIM
+               WHEN OTHER
+                   MOVE "OPCAO DE BUSCA INVALIDA" TO WS-MSGERRO
+                   PERFORM MOSTRA-ERRO
+           END-EVALUATE.
+           GO CONSULTA-LOOP.
+       CONSULTA-FIM.
+
+      * -----------------------------------
+      * CONSULTA TRADICIONAL, PELA CHAVE PRIMARIA FS-CEP
+       CONSULTA-POR-CEP.
            MOVE SPACES TO CEP-FILE-REC.
            DISPLAY SS-TELA-REGISTRO.
            PERFORM LE-CEP THRU LE-CEP-FIM.
            IF FS-CANCELA
-               GO CONSULTA-FIM
+               GO CONSULTA-POR-CEP-FIM
            END-IF
            IF FS-OK
                DISPLAY SS-DADOS
                MOVE "PRESSIONE ENTER" TO WS-MSGERRO
                PERFORM MOSTRA-ERRO
            END-IF.
-           GO CONSULTA-LOOP.
-       CONSULTA-FIM.
+       CONSULTA-POR-CEP-FIM.
+
+      * -----------------------------------
+      * BUSCA POR CIDADE OU BAIRRO, VIA START NA CHAVE ALTERNATIVA
+      * INFORMADA EM WS-CAMPO-BUSCA ("FS-CIDADE" OU "FS-BAIRRO")
+       CONSULTA-CAMPO.
+           MOVE SPACES TO CEP-FILE-REC.
+           MOVE SPACES TO WS-TERMO-BUSCA.
+           IF WS-CAMPO-BUSCA = "FS-CIDADE"
+               DISPLAY SS-TERMO-CIDADE
+               ACCEPT SS-TERMO-CIDADE
+           ELSE
+               DISPLAY SS-TERMO-BAIRRO
+               ACCEPT SS-TERMO-BAIRRO
+           END-IF
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               GO CONSULTA-CAMPO-FIM
+           END-IF
+           IF WS-TERMO-BUSCA = SPACES
+               MOVE "FAVOR INFORMAR O TERMO DE BUSCA" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO CONSULTA-CAMPO-FIM
+           END-IF
+           IF WS-CAMPO-BUSCA = "FS-CIDADE"
+               MOVE WS-TERMO-BUSCA TO FS-CIDADE
+               START CEP-FILE KEY IS = FS-CIDADE
+                   INVALID KEY
+                       MOVE "NENHUM CEP ENCONTRADO" TO WS-MSGERRO
+                       PERFORM MOSTRA-ERRO
+                       GO CONSULTA-CAMPO-FIM
+               END-START
+           ELSE
+               MOVE WS-TERMO-BUSCA TO FS-BAIRRO
+               START CEP-FILE KEY IS = FS-BAIRRO
+                   INVALID KEY
+                       MOVE "NENHUM CEP ENCONTRADO" TO WS-MSGERRO
+                       PERFORM MOSTRA-ERRO
+                       GO CONSULTA-CAMPO-FIM
+               END-START
+           END-IF.
+       CONSULTA-CAMPO-LOOP.
+           READ CEP-FILE NEXT RECORD
+               AT END
+                   MOVE "FIM DA LISTAGEM" TO WS-MSGERRO
+                   PERFORM MOSTRA-ERRO
+                   GO CONSULTA-CAMPO-FIM
+           END-READ
+           IF WS-CAMPO-BUSCA = "FS-CIDADE"
+              AND FS-CIDADE NOT = WS-TERMO-BUSCA
+               MOVE "FIM DA LISTAGEM" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO CONSULTA-CAMPO-FIM
+           END-IF
+           IF WS-CAMPO-BUSCA = "FS-BAIRRO"
+              AND FS-BAIRRO NOT = WS-TERMO-BUSCA
+               MOVE "FIM DA LISTAGEM" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO CONSULTA-CAMPO-FIM
+           END-IF
+           DISPLAY SS-TELA-REGISTRO
+           MOVE "PRESSIONE ENTER, ESC PARA VOLTAR" TO WS-MSGERRO
+           PERFORM MOSTRA-ERRO
+           IF COB-CRT-STATUS = COB-SCR-ESC
+               GO CONSULTA-CAMPO-FIM
+           END-IF.
+           GO CONSULTA-CAMPO-LOOP.
+       CONSULTA-CAMPO-FIM.
 
       * -----------------------------------
        ALTERA.
@@ -208,19 +394,33 @@
                GO TO ALTERA-FIM
            END-IF
            IF FS-OK
-               ACCEPT SS-DADOS
+               MOVE FS-LOGRADOURO TO WS-A-LOGRADOURO
+               MOVE FS-BAIRRO TO WS-A-BAIRRO
+               MOVE FS-CIDADE TO WS-A-CIDADE
+               MOVE FS-UF TO WS-A-UF
+               MOVE FS-PONTO-REFERENCIA TO WS-A-PONTO-REFERENCIA
+               MOVE FS-STATUS TO WS-A-STATUS
+               MOVE FS-OBSERVACAO TO WS-A-OBSERVACAO
+               ACCEPT SS-DADOS-EDIT
                IF COB-CRT-STATUS = COB-SCR-ESC
                    GO ALTERA-LOOP
                END-IF
            ELSE
                GO ALTERA-LOOP
             END-IF
+            IF NOT UF-VALIDA
+               MOVE "UF INVALIDA, INFORME SIGLA DE UF EXISTENTE" TO
+                   WS-MSGERRO
+                PERFORM MOSTRA-ERRO
+                GO ALTERA-LOOP
+            END-IF
             REWRITE CEP-FILE-REC
                 INVALID KEY
                     MOVE "ERRO AO GRAVAR" TO WS-MSGERRO
                     PERFORM MOSTRA-ERRO
                 NOT INVALID KEY
-                    CONTINUE
+                    MOVE "A" TO WS-HIST-OPERACAO
+                    PERFORM GRAVA-HIST
             END-REWRITE.
             GO ALTERA-LOOP.
        ALTERA-FIM.
@@ -240,17 +440,37 @@
                GO EXCLUI
            END-IF
            DISPLAY SS-DADOS.
+           IF CEP-CANCELADO
+               MOVE "ESTE CEP JA ESTA CANCELADO" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO EXCLUI-FIM
+           END-IF
+           MOVE FS-LOGRADOURO TO WS-A-LOGRADOURO
+           MOVE FS-BAIRRO TO WS-A-BAIRRO
+           MOVE FS-CIDADE TO WS-A-CIDADE
+           MOVE FS-UF TO WS-A-UF
+           MOVE FS-PONTO-REFERENCIA TO WS-A-PONTO-REFERENCIA
+           MOVE FS-STATUS TO WS-A-STATUS
+           MOVE FS-OBSERVACAO TO WS-A-OBSERVACAO.
            MOVE "N" TO WS-ERRO.
-           MOVE "CONFIRMA A EXCLUSAO (S/N)?" TO WS-MSGERRO.
+           MOVE "CONFIRMA O CANCELAMENTO (S/N)?" TO WS-MSGERRO.
            ACCEPT SS-ERRO.
            IF NOT E-SIM
                GO EXCLUI-FIM
            END-IF
-           DELETE CEP-FILE
+           DISPLAY SS-MOTIVO-CANCEL.
+           ACCEPT SS-MOTIVO-CANCEL.
+           MOVE "C" TO FS-STATUS.
+           REWRITE CEP-FILE-REC
                INVALID KEY
-                   MOVE "ERRO AO EXCLUIR" TO WS-MSGERRO
+                   MOVE "ERRO AO CANCELAR" TO WS-MSGERRO
+                   PERFORM MOSTRA-ERRO
+               NOT INVALID KEY
+                   MOVE "C" TO WS-HIST-OPERACAO
+                   PERFORM GRAVA-HIST
+                   MOVE "CEP CANCELADO" TO WS-MSGERRO
                    PERFORM MOSTRA-ERRO
-           END-DELETE.
+           END-REWRITE.
        EXCLUI-FIM.
 
       * -----------------------------------
@@ -277,6 +497,37 @@
                CLOSE CEP-FILE
                OPEN I-O CEP-FILE
            END-IF.
+           OPEN EXTEND CEP-HIST
+           IF CH-STAT NOT = ZEROS
+               OPEN OUTPUT CEP-HIST
+               CLOSE CEP-HIST
+               OPEN EXTEND CEP-HIST
+           END-IF.
+
+      * -----------------------------------
+      * GRAVA NO CEP-HIST A IMAGEM ANTES/DEPOIS DO REGISTRO ALTERADO
+      * OU CANCELADO (WS-REG-ANTES JA DEVE ESTAR PREENCHIDO E
+      * WS-HIST-OPERACAO DEVE CONTER "A" OU "C")
+       GRAVA-HIST.
+           ACCEPT CH-DATA FROM DATE YYYYMMDD.
+           ACCEPT CH-HORA FROM TIME.
+           MOVE WS-HIST-OPERACAO TO CH-OPERACAO.
+           MOVE FS-CEP TO CH-CEP.
+           MOVE WS-A-LOGRADOURO TO CH-A-LOGRADOURO.
+           MOVE WS-A-BAIRRO TO CH-A-BAIRRO.
+           MOVE WS-A-CIDADE TO CH-A-CIDADE.
+           MOVE WS-A-UF TO CH-A-UF.
+           MOVE WS-A-PONTO-REFERENCIA TO CH-A-PONTO-REFERENCIA.
+           MOVE WS-A-STATUS TO CH-A-STATUS.
+           MOVE WS-A-OBSERVACAO TO CH-A-OBSERVACAO.
+           MOVE FS-LOGRADOURO TO CH-D-LOGRADOURO.
+           MOVE FS-BAIRRO TO CH-D-BAIRRO.
+           MOVE FS-CIDADE TO CH-D-CIDADE.
+           MOVE FS-UF TO CH-D-UF.
+           MOVE FS-PONTO-REFERENCIA TO CH-D-PONTO-REFERENCIA.
+           MOVE FS-STATUS TO CH-D-STATUS.
+           MOVE FS-OBSERVACAO TO CH-D-OBSERVACAO.
+           WRITE CEP-HIST-REC.
 
       * -----------------------------------
       * MOSTRA MENSAGEM, ESPERA ENTER, ATUALIZA BARRA STATUS
