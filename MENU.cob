@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU.
+      * MENU PRINCIPAL DO SISTEMA. CHAMA OS CADASTROS DE CEPS (CEPS),
+      * DE AMIGOS (PROGR2JT) E DE VEICULOS (VEHICLES) COMO
+      * SUBPROGRAMAS, E GRAVA EM SESSAO.LOG UMA LINHA PARA CADA
+      * CADASTRO ACIONADO, COM O NOME DO PROGRAMA, O OPERADOR
+      * LOGADO E A DATA/HORA DA CHAMADA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SESSAO-LOG ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS LG-STAT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD SESSAO-LOG VALUE OF FILE-ID IS "sessao.log".
+       01 SESSAO-LOG-REC.
+           05 LG-PROGRAMA PIC X(10).
+           05 FILLER      PIC X(02).
+           05 LG-OPERADOR PIC X(20).
+           05 FILLER      PIC X(02).
+           05 LG-DATA-HORA.
+               10 LG-DATA PIC 9(08).
+               10 LG-HORA PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       77 LG-STAT PIC 9(02).
+           88 LG-OK         VALUE ZEROS.
+           88 LG-NAO-EXISTE VALUE 35.
+       77 WS-OPERADOR PIC X(20) VALUE SPACES.
+       77 WS-PROG-CHAMADO PIC X(10) VALUE SPACES.
+       77 WS-OPCAO PIC X.
+           88 E-CEPS      VALUE "1".
+           88 E-AMIGOS    VALUE "2".
+           88 E-VEICULOS  VALUE "3".
+           88 E-ENCERRAR  VALUES ARE "4" "X" "x".
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "SISTEMA - MENU PRINCIPAL".
+           DISPLAY "INFORME SEU NOME DE OPERADOR :-> ".
+           ACCEPT WS-OPERADOR.
+           PERFORM ABRIR-LOG.
+           PERFORM UNTIL E-ENCERRAR
+               DISPLAY " "
+               DISPLAY "OPCOES"
+               DISPLAY "1 - CADASTRO DE CEPS"
+               DISPLAY "2 - CADASTRO DE AMIGOS"
+               DISPLAY "3 - CADASTRO DE VEICULOS"
+               DISPLAY "4 - ENCERRAR"
+               DISPLAY "INSIRA OPCAO :-> "
+               ACCEPT WS-OPCAO
+               EVALUATE TRUE
+                   WHEN E-CEPS
+                       MOVE "CEPS" TO WS-PROG-CHAMADO
+                       PERFORM GRAVA-LOG-REG
+                       CALL "CEPS"
+                       CANCEL "CEPS"
+                   WHEN E-AMIGOS
+                       MOVE "PROGR2JT" TO WS-PROG-CHAMADO
+                       PERFORM GRAVA-LOG-REG
+                       CALL "PROGR2JT"
+                       CANCEL "PROGR2JT"
+                   WHEN E-VEICULOS
+                       MOVE "VEHICLES" TO WS-PROG-CHAMADO
+                       PERFORM GRAVA-LOG-REG
+                       CALL "VEHICLES"
+                       CANCEL "VEHICLES"
+                   WHEN E-ENCERRAR
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "OPCAO INVALIDA"
+               END-EVALUATE
+           END-PERFORM.
+           CLOSE SESSAO-LOG.
+           STOP RUN.
+
+      * -----------------------------------
+      * ABRE O ARQUIVO DE LOG PARA GRAVACAO NO FINAL (CRIA SE NAO
+      * EXISTIR), NOS MOLDES DO QUE CEPS FAZ COM CEP-HIST.
+       ABRIR-LOG.
+           OPEN EXTEND SESSAO-LOG
+           IF LG-STAT NOT = ZEROS
+               OPEN OUTPUT SESSAO-LOG
+               CLOSE SESSAO-LOG
+               OPEN EXTEND SESSAO-LOG
+           END-IF.
+
+      * -----------------------------------
+      * GRAVA NO SESSAO.LOG O PROGRAMA CHAMADO, O OPERADOR LOGADO E
+      * A DATA/HORA DA CHAMADA.
+       GRAVA-LOG-REG.
+           MOVE WS-PROG-CHAMADO TO LG-PROGRAMA.
+           MOVE WS-OPERADOR TO LG-OPERADOR.
+           ACCEPT LG-DATA FROM DATE YYYYMMDD.
+           ACCEPT LG-HORA FROM TIME.
+           WRITE SESSAO-LOG-REC.
