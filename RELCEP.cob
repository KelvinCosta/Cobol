@@ -0,0 +1,139 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELCEP.
+      * RELATORIO IMPRESSO/EM ARQUIVO DOS CEPS CADASTRADOS EM
+      * CEPS.DAT, ORDENADO POR UF/CIDADE E PAGINADO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CEP-FILE ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-STAT
+               RECORD KEY IS FS-KEY.
+           SELECT WORK-SORT ASSIGN TO DISK.
+           SELECT REL-CEP ASSIGN TO "relcep.lst"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CEP-FILE VALUE OF FILE-ID IS "ceps.dat".
+       01 CEP-FILE-REC.
+           05 FS-KEY.
+               10 FS-CEP PIC 9(08) BLANK WHEN ZEROS.
+           05 FS-LOGRADOURO     PIC X(35).
+           05 FS-BAIRRO PIC X(20).
+           05 FS-CIDADE PIC X(20).
+           05 FS-UF PIC X(02).
+           05 FS-PONTO-REFERENCIA PIC X(35).
+           05 FS-STATUS PIC X(01).
+           05 FS-OBSERVACAO PIC X(40).
+           05 FILLER      PIC X(20).
+
+       SD WORK-SORT.
+       01 SD-CEP-REC.
+           05 SD-UF PIC X(02).
+           05 SD-CIDADE PIC X(20).
+           05 SD-BAIRRO PIC X(20).
+           05 SD-CEP PIC 9(08).
+           05 SD-LOGRADOURO PIC X(35).
+           05 SD-STATUS PIC X(01).
+
+       FD REL-CEP.
+       01 REL-LINHA PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77 FS-STAT PIC 9(02) VALUE ZEROS.
+       77 WS-FIM-SORT PIC X VALUE "N".
+           88 FIM-SORT VALUE "S".
+       77 WS-PAGINA PIC 9(04) VALUE ZEROS.
+       77 WS-LINHA PIC 9(03) VALUE ZEROS.
+       77 WS-MAX-LINHAS PIC 9(03) VALUE 50.
+       77 WS-TOTAL-REGS PIC 9(06) VALUE ZEROS.
+
+       01 WS-CABECALHO1.
+           05 FILLER PIC X(40) VALUE
+              "RELATORIO DE CEPS CADASTRADOS".
+           05 FILLER PIC X(09) VALUE "PAGINA:".
+           05 WS-CAB-PAGINA PIC ZZZ9.
+
+       01 WS-CABECALHO2.
+           05 FILLER PIC X(04) VALUE "UF".
+           05 FILLER PIC X(22) VALUE "CIDADE".
+           05 FILLER PIC X(22) VALUE "BAIRRO".
+           05 FILLER PIC X(10) VALUE "CEP".
+           05 FILLER PIC X(10) VALUE "SIT.".
+           05 FILLER PIC X(35) VALUE "LOGRADOURO".
+
+       01 WS-SEPARADOR PIC X(100) VALUE ALL "-".
+
+       01 WS-LINHA-DETALHE.
+           05 WS-D-UF PIC X(04).
+           05 WS-D-CIDADE PIC X(22).
+           05 WS-D-BAIRRO PIC X(22).
+           05 WS-D-CEP PIC 9(08) BLANK WHEN ZEROS.
+           05 FILLER PIC X(02).
+           05 WS-D-STATUS PIC X(08).
+           05 WS-D-LOGRADOURO PIC X(35).
+
+       01 WS-RODAPE.
+           05 FILLER PIC X(20) VALUE "TOTAL DE REGISTROS:".
+           05 WS-R-TOTAL PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           SORT WORK-SORT
+               ON ASCENDING KEY SD-UF SD-CIDADE
+               USING CEP-FILE
+               OUTPUT PROCEDURE IMPRIME-RELATORIO.
+           STOP RUN.
+
+      * -----------------------------------
+       IMPRIME-RELATORIO.
+           OPEN OUTPUT REL-CEP.
+           PERFORM UNTIL FIM-SORT
+               RETURN WORK-SORT
+                   AT END
+                       MOVE "S" TO WS-FIM-SORT
+                   NOT AT END
+                       PERFORM IMPRIME-DETALHE
+               END-RETURN
+           END-PERFORM.
+           PERFORM IMPRIME-RODAPE.
+           CLOSE REL-CEP.
+
+      * -----------------------------------
+       IMPRIME-DETALHE.
+           IF WS-LINHA = ZEROS OR WS-LINHA >= WS-MAX-LINHAS
+               PERFORM IMPRIME-CABECALHO
+           END-IF.
+           MOVE SD-UF TO WS-D-UF.
+           MOVE SD-CIDADE TO WS-D-CIDADE.
+           MOVE SD-BAIRRO TO WS-D-BAIRRO.
+           MOVE SD-CEP TO WS-D-CEP.
+           EVALUATE SD-STATUS
+               WHEN "C" MOVE "CANCELAD" TO WS-D-STATUS
+               WHEN OTHER MOVE "ATIVO" TO WS-D-STATUS
+           END-EVALUATE.
+           MOVE SD-LOGRADOURO TO WS-D-LOGRADOURO.
+           WRITE REL-LINHA FROM WS-LINHA-DETALHE.
+           ADD 1 TO WS-LINHA.
+           ADD 1 TO WS-TOTAL-REGS.
+
+      * -----------------------------------
+      * QUEBRA DE PAGINA: IMPRIME CABECALHO E ZERA CONTADOR DE LINHAS
+       IMPRIME-CABECALHO.
+           ADD 1 TO WS-PAGINA.
+           MOVE WS-PAGINA TO WS-CAB-PAGINA.
+           IF WS-PAGINA > 1
+               WRITE REL-LINHA FROM WS-CABECALHO1 AFTER ADVANCING PAGE
+           ELSE
+               WRITE REL-LINHA FROM WS-CABECALHO1
+           END-IF.
+           WRITE REL-LINHA FROM WS-CABECALHO2.
+           WRITE REL-LINHA FROM WS-SEPARADOR.
+           MOVE ZEROS TO WS-LINHA.
+
+      * -----------------------------------
+       IMPRIME-RODAPE.
+           WRITE REL-LINHA FROM WS-SEPARADOR.
+           MOVE WS-TOTAL-REGS TO WS-R-TOTAL.
+           WRITE REL-LINHA FROM WS-RODAPE.
