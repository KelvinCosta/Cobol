@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. VEHICLES.
+       PROGRAM-ID. STPCEP.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -38,7 +38,9 @@
        77  EOF-SWITCH PIC X VALUE 'N'.
        77  ALTER-CEP PIC X(9).
        77  WS-WAIT PIC X.
-       77  NEW_LINE PIC 9.
+       77  NEW_LINE PIC 99.
+       77  PERIODO-INICIO PIC 9(08) VALUE ZEROS.
+       77  PERIODO-FIM PIC 9(08) VALUE ZEROS.
 
        01 TXTPLACA PIC X(25).
        01 TXTPROPRIETARIO PIC X(30).
@@ -116,6 +118,10 @@
               10 VALUE "OBSERVACAO: " LINE NEW_LINE COL 3.
               10 OBS-OUTPUT LINE NEW_LINE COL 35
                  PIC X(35) FROM FOBSERVACAO.
+           05 DTCAD-SHOW-SECTION.
+              10 VALUE "DATA CADASTRO: " LINE NEW_LINE COL 3.
+              10 DTCAD-OUTPUT LINE NEW_LINE COL 35
+                 PIC 9(08) FROM FDATA.
 
        01  MENU-SCREEN.
            05 VALUE "CADASTRO DE CEPS" BLANK SCREEN LINE 1 COL 35.
@@ -124,7 +130,8 @@
            05 VALUE "2 - ALTERAR" LINE 5 COL 5.
            05 VALUE "3 - EXCLUIR" LINE 6 COL 5.
            05 VALUE "4 - CONSULTAR" LINE 7 COL 5.
-           05 VALUE "5 - SAIR" LINE 8 COL 5.
+           05 VALUE "5 - CEPS POR PERIODO DE CADASTRO" LINE 8 COL 5.
+           05 VALUE "6 - SAIR" LINE 9 COL 5.
            05 VALUE "INSIRA OPCAO" LINE 10 COL 3.
            05 OPCAO-INPUT LINE 10 COL 35  PIC 9(1) TO OPCAO.
 
@@ -158,6 +165,8 @@
            DISPLAY OBS-SECTION
            ACCEPT OBS-INPUT
 
+           ACCEPT RDATA FROM DATE YYYYMMDD
+
            DISPLAY 'INSERINDO CEP: '
            DISPLAY CEP-RECORD
 
@@ -168,27 +177,62 @@
            MOVE 3 TO NEW_LINE
            MOVE "N" TO EOF-SWITCH
            OPEN INPUT CEP-FILE
-           DISPLAY 'CEPS CADASTRADOS: '
+           DISPLAY DATA-SHOW-TITLE
            PERFORM UNTIL EOF-SWITCH = "Y"
                READ CEP-FILE INTO CEP-STRUCT
                    AT END MOVE "Y" TO EOF-SWITCH
                    NOT AT END
-                       DISPLAY CEP-SHOW-SECTION
-                       ADD 1 TO NEW_LINE
-                       DISPLAY LOGRADOURO-SHOW-SECTION
-                       ADD 1 TO NEW_LINE
-                       DISPLAY BAIRRO-SHOW-SECTION
-                       ADD 1 TO NEW_LINE
-                       DISPLAY CIDADE-SHOW-SECTION
-                       ADD 1 TO NEW_LINE
-                       DISPLAY UF-SHOW-SECTION
-                       ADD 1 TO NEW_LINE
-                       DISPLAY PR-SHOW-SECTION
-                       ADD 1 TO NEW_LINE
-                       DISPLAY STATUS-SHOW-SECTION
-                       ADD 1 TO NEW_LINE
-                       DISPLAY OBS-SHOW-SECTION
-                       ADD 2 TO NEW_LINE
+                       PERFORM MOSTRA-CEP-SHOW
+               END-READ
+           END-PERFORM
+           CLOSE CEP-FILE.
+
+      *----------[ MOSTRA UM REGISTRO E PAGINA A TELA ]-----------------
+      * CADA REGISTRO OCUPA UMA TELA CHEIA; AO TERMINAR, AGUARDA O
+      * OPERADOR APERTAR ENTER E REINICIA A CONTAGEM DE LINHA (NEW_LINE)
+      * PARA O PROXIMO REGISTRO NAO ESTOURAR A TELA.
+       MOSTRA-CEP-SHOW.
+           DISPLAY CEP-SHOW-SECTION
+           ADD 1 TO NEW_LINE
+           DISPLAY LOGRADOURO-SHOW-SECTION
+           ADD 1 TO NEW_LINE
+           DISPLAY BAIRRO-SHOW-SECTION
+           ADD 1 TO NEW_LINE
+           DISPLAY CIDADE-SHOW-SECTION
+           ADD 1 TO NEW_LINE
+           DISPLAY UF-SHOW-SECTION
+           ADD 1 TO NEW_LINE
+           DISPLAY PR-SHOW-SECTION
+           ADD 1 TO NEW_LINE
+           DISPLAY STATUS-SHOW-SECTION
+           ADD 1 TO NEW_LINE
+           DISPLAY OBS-SHOW-SECTION
+           ADD 1 TO NEW_LINE
+           DISPLAY DTCAD-SHOW-SECTION
+           ADD 2 TO NEW_LINE
+           DISPLAY 'ENTER=PROXIMO REGISTRO' LINE NEW_LINE COL 3
+           ACCEPT WS-WAIT
+           DISPLAY DATA-SHOW-TITLE
+           MOVE 3 TO NEW_LINE.
+
+      *----------[ RELATORIO DE CEPS POR PERIODO DE CADASTRO ]----------
+       REPORT-CEP-PERIODO-REG.
+           MOVE 3 TO NEW_LINE
+           MOVE "N" TO EOF-SWITCH
+           DISPLAY 'DATA INICIAL (AAAAMMDD):-> '
+           ACCEPT PERIODO-INICIO
+           DISPLAY 'DATA FINAL   (AAAAMMDD):-> '
+           ACCEPT PERIODO-FIM
+           OPEN INPUT CEP-FILE
+           DISPLAY DATA-SHOW-TITLE
+           PERFORM UNTIL EOF-SWITCH = "Y"
+               READ CEP-FILE INTO CEP-STRUCT
+                   AT END MOVE "Y" TO EOF-SWITCH
+                   NOT AT END
+                       IF RDATA >= PERIODO-INICIO
+                                      AND RDATA <= PERIODO-FIM
+                           PERFORM MOSTRA-CEP-SHOW
+                       END-IF
                END-READ
            END-PERFORM
            CLOSE CEP-FILE.
@@ -230,5 +274,9 @@
                   PERFORM READ-CEP-REG
                   ACCEPT WS-WAIT
                   GO TO INICIO
+               WHEN 5
+                  PERFORM REPORT-CEP-PERIODO-REG
+                  ACCEPT WS-WAIT
+                  GO TO INICIO
            END-EVALUATE.
            STOP RUN.
