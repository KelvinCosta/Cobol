@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELVISTO.
+      ********************************************************
+      * LISTAGEM DE VEICULOS COM VISTORIA A VENCER DENTRO DO  *
+      * NUMERO DE DIAS INFORMADO, LIDO DIRETO DE VEHICLES.DAT *
+      ********************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VEHICLES-FILE ASSIGN TO DISK
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS SEQUENTIAL
+              RECORD KEY   IS FPLACA
+              FILE STATUS  IS ST-ERRO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD VEHICLES-FILE
+           LABEL RECORDS IS STANDARD
+           VALUE OF FILE-ID IS "VEHICLES.DAT".
+       01 VEHICLE-STRUCT.
+           02 FPLACA PIC X(25).
+           02 FPROPRIETARIO PIC X(30).
+           02 FMARCA PIC 9(01).
+           02 FFANOFABRICACAO PIC 9(4).
+           02 FSITUACAO PIC X(1).
+           02 FVENCTOVISTORIA PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO PIC X(02) VALUE "00".
+       77 EOF-SWITCH PIC X VALUE 'N'.
+       77 W-TOTAL PIC 9(06) VALUE ZEROS.
+       77 W-LIMITE-DIAS PIC 9(04) VALUE ZEROS.
+       77 W-ORDINAL-HOJE PIC 9(06) VALUE ZEROS.
+       77 W-ORDINAL-VENCTO PIC 9(06) VALUE ZEROS.
+       77 W-DIAS-RESTANTES PIC S9(06) VALUE ZEROS.
+
+       01 W-DATA-HOJE.
+           02 W-ANO-HOJE PIC 9(04).
+           02 W-MES-HOJE PIC 9(02).
+           02 W-DIA-HOJE PIC 9(02).
+
+       77 W-ANO-VENCTO PIC 9(04) VALUE ZEROS.
+       77 W-MES-VENCTO PIC 9(02) VALUE ZEROS.
+       77 W-DIA-VENCTO PIC 9(02) VALUE ZEROS.
+
+       01 WS-LINHA-DETALHE.
+           05 WS-L-PLACA  PIC X(25).
+           05 FILLER      PIC X(02).
+           05 WS-L-PROP   PIC X(30).
+           05 FILLER      PIC X(02).
+           05 WS-L-VENCTO PIC 9(08).
+           05 FILLER      PIC X(02).
+           05 WS-L-DIAS   PIC ---,--9.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "VISTORIAS A VENCER NOS PROXIMOS QUANTOS DIAS?".
+           ACCEPT W-LIMITE-DIAS.
+           ACCEPT W-DATA-HOJE FROM DATE YYYYMMDD.
+       R0.
+           OPEN INPUT VEHICLES-FILE
+           IF ST-ERRO NOT = "00"
+               DISPLAY "*** ARQUIVO VEHICLES.DAT NAO ENCONTRADO ***"
+               GO TO ROT-FIM
+           END-IF.
+           DISPLAY " ".
+           DISPLAY "VEICULOS COM VISTORIA A VENCER".
+           DISPLAY "-----------------------------------------------".
+       R1.
+           PERFORM UNTIL EOF-SWITCH = "Y"
+               READ VEHICLES-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO EOF-SWITCH
+                   NOT AT END
+                       PERFORM VERIFICA-REGISTRO
+               END-READ
+           END-PERFORM.
+           CLOSE VEHICLES-FILE.
+           DISPLAY "-----------------------------------------------".
+           DISPLAY "TOTAL DE VEICULOS LISTADOS: " W-TOTAL.
+       ROT-FIM.
+           STOP RUN.
+
+      * -----------------------------------
+       VERIFICA-REGISTRO.
+           COMPUTE W-ORDINAL-HOJE =
+                   (W-ANO-HOJE * 360) + (W-MES-HOJE * 30) + W-DIA-HOJE.
+           MOVE FVENCTOVISTORIA(1:4) TO W-ANO-VENCTO.
+           MOVE FVENCTOVISTORIA(5:2) TO W-MES-VENCTO.
+           MOVE FVENCTOVISTORIA(7:2) TO W-DIA-VENCTO.
+           COMPUTE W-ORDINAL-VENCTO =
+                   (W-ANO-VENCTO * 360) + (W-MES-VENCTO * 30)
+                                        + W-DIA-VENCTO.
+           COMPUTE W-DIAS-RESTANTES = W-ORDINAL-VENCTO - W-ORDINAL-HOJE.
+           IF W-DIAS-RESTANTES >= 0
+                       AND W-DIAS-RESTANTES <= W-LIMITE-DIAS
+               MOVE FPLACA TO WS-L-PLACA
+               MOVE FPROPRIETARIO TO WS-L-PROP
+               MOVE FVENCTOVISTORIA TO WS-L-VENCTO
+               MOVE W-DIAS-RESTANTES TO WS-L-DIAS
+               DISPLAY WS-LINHA-DETALHE
+               ADD 1 TO W-TOTAL
+           END-IF.
