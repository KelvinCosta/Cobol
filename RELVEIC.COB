@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELVEIC.
+      ********************************************************
+      * DISTRIBUICAO DA FROTA POR FAIXA DE IDADE, CALCULADA A *
+      * PARTIR DE FFANOFABRICACAO, LIDO DIRETO DE VEHICLES.DAT *
+      ********************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VEHICLES-FILE ASSIGN TO DISK
+              ORGANIZATION IS INDEXED
+              ACCESS MODE  IS SEQUENTIAL
+              RECORD KEY   IS FPLACA
+              FILE STATUS  IS ST-ERRO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD VEHICLES-FILE
+           LABEL RECORDS IS STANDARD
+           VALUE OF FILE-ID IS "VEHICLES.DAT".
+       01 VEHICLE-STRUCT.
+           02 FPLACA PIC X(25).
+           02 FPROPRIETARIO PIC X(30).
+           02 FMARCA PIC 9(01).
+           02 FFANOFABRICACAO PIC 9(4).
+           02 FSITUACAO PIC X(1).
+           02 FVENCTOVISTORIA PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO PIC X(02) VALUE "00".
+       77 EOF-SWITCH PIC X VALUE 'N'.
+       77 W-TOTAL PIC 9(06) VALUE ZEROS.
+       77 W-DATA-HOJE PIC 9(08) VALUE ZEROS.
+       77 W-ANO-ATUAL PIC 9(04) VALUE ZEROS.
+       77 W-IDADE PIC 9(04) VALUE ZEROS.
+       77 IND PIC 9(02) VALUE ZEROS.
+
+       01 TABFAIXA.
+           02 TBFAIXA PIC X(12) OCCURS 4 TIMES.
+       01 TAB-CONTADOR.
+           02 CONT-FAIXA PIC 9(06) OCCURS 4 TIMES VALUE ZEROS.
+
+       01 WS-LINHA-RESUMO.
+           05 WS-L-DESC PIC X(12).
+           05 FILLER    PIC X(03) VALUE " : ".
+           05 WS-L-QTD  PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           MOVE "0 A 2 ANOS "  TO TBFAIXA(1)
+           MOVE "3 A 5 ANOS "  TO TBFAIXA(2)
+           MOVE "6 A 10 ANOS"  TO TBFAIXA(3)
+           MOVE "MAIS DE 10  " TO TBFAIXA(4)
+
+           ACCEPT W-DATA-HOJE FROM DATE YYYYMMDD.
+           MOVE W-DATA-HOJE(1:4) TO W-ANO-ATUAL.
+       R0.
+           OPEN INPUT VEHICLES-FILE
+           IF ST-ERRO NOT = "00"
+               DISPLAY "*** ARQUIVO VEHICLES.DAT NAO ENCONTRADO ***"
+               GO TO ROT-FIM
+           END-IF.
+       R1.
+           PERFORM UNTIL EOF-SWITCH = "Y"
+               READ VEHICLES-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO EOF-SWITCH
+                   NOT AT END
+                       PERFORM TALIA-REGISTRO
+               END-READ
+           END-PERFORM.
+           CLOSE VEHICLES-FILE.
+           PERFORM IMPRIME-RESUMO.
+       ROT-FIM.
+           STOP RUN.
+
+      * -----------------------------------
+       TALIA-REGISTRO.
+           ADD 1 TO W-TOTAL.
+           COMPUTE W-IDADE = W-ANO-ATUAL - FFANOFABRICACAO.
+           EVALUATE TRUE
+               WHEN W-IDADE <= 2
+                   ADD 1 TO CONT-FAIXA(1)
+               WHEN W-IDADE <= 5
+                   ADD 1 TO CONT-FAIXA(2)
+               WHEN W-IDADE <= 10
+                   ADD 1 TO CONT-FAIXA(3)
+               WHEN OTHER
+                   ADD 1 TO CONT-FAIXA(4)
+           END-EVALUATE.
+
+      * -----------------------------------
+       IMPRIME-RESUMO.
+           DISPLAY " ".
+           DISPLAY "DISTRIBUICAO DA FROTA POR FAIXA DE IDADE".
+           DISPLAY "-----------------------------------------".
+           PERFORM IMPRIME-LINHA-RESUMO THRU IMPRIME-LINHA-RESUMO-FIM
+               VARYING IND FROM 1 BY 1 UNTIL IND > 4.
+           DISPLAY "-----------------------------------------".
+           DISPLAY "TOTAL DE VEICULOS CADASTRADOS: " W-TOTAL.
+
+       IMPRIME-LINHA-RESUMO.
+           MOVE TBFAIXA(IND) TO WS-L-DESC.
+           MOVE CONT-FAIXA(IND) TO WS-L-QTD.
+           DISPLAY WS-LINHA-RESUMO.
+       IMPRIME-LINHA-RESUMO-FIM.
+           EXIT.
