@@ -16,6 +16,7 @@
                       ACCESS MODE  IS DYNAMIC
                       RECORD KEY   IS APELIDO
                       ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
+                      ALTERNATE RECORD KEY IS EMAIL WITH DUPLICATES
                       FILE STATUS  IS ST-ERRO.
       *
       *-----------------------------------------------------------------
@@ -31,6 +32,7 @@
           03 SEXO              PIC X(01).
           03 GENERO        PIC X(01).
           03 TPAMIGO       PIC 9(01).
+          03 LAST-CONTATO PIC 9(08).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -39,7 +41,18 @@
        77 W-ACT             PIC 9(02) VALUE ZEROS.
        77 MENS              PIC X(50) VALUE SPACES.
        77 LIMPA              PIC X(50) VALUE SPACES.
+       77 W-TERMO-NOME    PIC X(30) VALUE SPACES.
+       77 W-EMAIL-DUP     PIC X(01) VALUE "N".
+       77 W-APELIDO-DUP   PIC X(12) VALUE SPACES.
        01 ST-ERRO        PIC X(02) VALUE "00".
+       01 WS-REG-NOVO.
+          03 WS-APELIDO      PIC X(12).
+          03 WS-NOME         PIC X(30).
+          03 WS-EMAIL        PIC X(30).
+          03 WS-SEXO         PIC X(01).
+          03 WS-GENERO       PIC X(01).
+          03 WS-TPAMIGO      PIC 9(01).
+          03 WS-LAST-CONTATO PIC 9(08).
        01 W-SEL             PIC 9(01) VALUE ZEROS.
        01 TXTTPAMIGO    PIC X(10) VALUE SPACES.
        01 IND                  PIC 9(02) VALUE ZEROS.
@@ -185,7 +198,7 @@
        R1.
            MOVE SPACES TO APELIDO NOME EMAIL SEXO GENERO
            MOVE SPACES TO TXTGENERO TEXSEXO TXTTPAMIGO
-           MOVE ZEROS TO TPAMIGO W-SEL.
+           MOVE ZEROS TO TPAMIGO W-SEL LAST-CONTATO.
       *-------------[VISUALIZACAO DA TELA]--------------------------------
            DISPLAY TELA2.
       *-------------[ ENTRADA DO APELIDO ]--------------------------------
@@ -195,9 +208,7 @@
            IF W-ACT = 01
                    GO TO ROT-FIM.
            IF W-ACT = 02
-                     MOVE "*** TECLEI O F1 **" TO MENS
-                     PERFORM ROT-MENS THRU ROT-MENS-FIM
-                     GO TO R2.
+                     GO TO R2-NOME.
            IF W-ACT = 10
                      MOVE "*** TECLEI O F9 **" TO MENS
                      PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -223,7 +234,8 @@
                 GO TO ROT-FIM
            ELSE
                 MOVE "*** AMIGO NAO CADASTRAD0 ***" TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO R3.
        R3.
            ACCEPT TNOME
            ACCEPT W-ACT FROM ESCAPE KEY
@@ -303,6 +315,28 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
        INC-WR1.
+                ACCEPT LAST-CONTATO FROM DATE YYYYMMDD.
+                MOVE REGAMIGO TO WS-REG-NOVO.
+                MOVE "N" TO W-EMAIL-DUP.
+                IF EMAIL NOT = SPACES
+                   START CADAMIGO KEY IS = EMAIL
+                       INVALID KEY
+                           MOVE "N" TO W-EMAIL-DUP
+                       NOT INVALID KEY
+                           READ CADAMIGO NEXT RECORD
+                               AT END
+                                   MOVE "N" TO W-EMAIL-DUP
+                               NOT AT END
+                                   MOVE "S" TO W-EMAIL-DUP
+                                   MOVE APELIDO TO W-APELIDO-DUP
+                           END-READ
+                   END-START.
+                MOVE WS-REG-NOVO TO REGAMIGO.
+                IF W-EMAIL-DUP = "S"
+                   MOVE "*** EMAIL JA CADASTRADO - AMIGO: " TO MENS
+                   MOVE W-APELIDO-DUP TO MENS(34:12)
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
                 WRITE REGAMIGO
                 IF ST-ERRO = "00" OR "02"
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
@@ -372,6 +406,7 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
+                ACCEPT LAST-CONTATO FROM DATE YYYYMMDD.
                 REWRITE REGAMIGO
                 IF ST-ERRO = "00" OR "02"
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
@@ -383,7 +418,53 @@
       *-------------------------------------------------------------------------------------------
        ROT-FIM.
            CLOSE CADAMIGO.
-           STOP RUN.
+           GOBACK.
+
+      *------------[ BUSCA POR NOME (TECLA F1) ]------------------------
+      * PERCORRE A CHAVE ALTERNATIVA NOME, QUE JA EXISTE NO CADAMIGO
+      * MAS NUNCA ERA LIDA, PARA ACHAR O AMIGO PELO NOME VERDADEIRO
+      * QUANDO O APELIDO NAO E LEMBRADO. SO E ALCANCADA PELO GO TO
+      * R2-NOME EXPLICITO EM R2 (TECLA F1) - NUNCA POR FALL-THROUGH.
+       R2-NOME.
+           MOVE SPACES TO NOME.
+           DISPLAY TELA2.
+           ACCEPT TNOME.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+           IF W-ACT = 01
+                   GO TO R1.
+           IF NOME = SPACES
+                   MOVE "*** DADO NAO PODE FICAR VAZIO **" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R2-NOME.
+           MOVE NOME TO W-TERMO-NOME.
+           START CADAMIGO KEY IS = NOME
+               INVALID KEY
+                   MOVE "*** NENHUM AMIGO COM ESSE NOME ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+       R2-NOME-LOOP.
+           READ CADAMIGO NEXT RECORD
+               AT END
+                   MOVE "*** FIM DA LISTAGEM ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+           IF NOME NOT = W-TERMO-NOME
+                   MOVE "*** FIM DA LISTAGEM ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+           PERFORM R5A.
+           PERFORM R6A.
+           PERFORM R7A.
+           DISPLAY TELA2.
+           MOVE "*** AMIGO ENCONTRADO ***" TO MENS.
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+           DISPLAY "ENTER=PROXIMO  ESC=SAIR : ".
+           MOVE SPACES TO W-OPCAO.
+           ACCEPT W-OPCAO WITH UPDATE.
+           ACCEPT W-ACT FROM ESCAPE KEY.
+           IF W-ACT = 01
+                   GO TO R1.
+           GO TO R2-NOME-LOOP.
 
       *---------[ ROTINA DE MENSAGEM ]---------------------
        ROT-MENS.
@@ -409,6 +490,6 @@
 
       *   W-ACT => 00 = ENTER
       *   W-ACT => 01 = ESC
-      *   W-ACT => 02 = F1
+      *   W-ACT => 02 = F1 (EM R2, ABRE BUSCA POR NOME)
       *    ...
       *   W-ACT => 13 = F12
