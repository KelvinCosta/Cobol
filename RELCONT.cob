@@ -0,0 +1,84 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELCONT.
+      ********************************************************
+      * LISTAGEM DE AMIGOS SEM CONTATO HA MAIS TEMPO QUE A DATA *
+      * LIMITE INFORMADA, PELO CAMPO LAST-CONTATO DE CADAMIGO   *
+      ********************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADAMIGO ASSIGN TO DISK
+                      ORGANIZATION IS INDEXED
+                      ACCESS MODE  IS SEQUENTIAL
+                      RECORD KEY   IS APELIDO
+                      ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
+                      FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADAMIGO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAMIGO.DAT".
+       01 REGAMIGO.
+          03 APELIDO        PIC X(12).
+          03 NOME             PIC X(30).
+          03 EMAIL             PIC X(30).
+          03 SEXO              PIC X(01).
+          03 GENERO        PIC X(01).
+          03 TPAMIGO       PIC 9(01).
+          03 LAST-CONTATO PIC 9(08).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO        PIC X(02) VALUE "00".
+       77 W-EOF              PIC X(01) VALUE "N".
+           88 FIM-ARQUIVO VALUE "S".
+       77 W-TOTAL           PIC 9(06) VALUE ZEROS.
+       77 W-DATA-LIMITE PIC 9(08) VALUE ZEROS.
+
+       01 WS-LINHA-DETALHE.
+          03 WS-L-APELIDO PIC X(12).
+          03 FILLER       PIC X(02).
+          03 WS-L-NOME    PIC X(30).
+          03 FILLER       PIC X(02).
+          03 WS-L-CONTATO PIC 9(08).
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY "DATA LIMITE PARA ULTIMO CONTATO (AAAAMMDD):-> ".
+           ACCEPT W-DATA-LIMITE.
+       R0.
+           OPEN INPUT CADAMIGO
+           IF ST-ERRO NOT = "00"
+               DISPLAY "*** ARQUIVO CADAMIGO.DAT NAO ENCONTRADO ***"
+               GO TO ROT-FIM
+           END-IF.
+           DISPLAY " ".
+           DISPLAY "AMIGOS SEM CONTATO DESDE ANTES DE " W-DATA-LIMITE.
+           DISPLAY "--------------------------------------------".
+       R1.
+           PERFORM UNTIL FIM-ARQUIVO
+               READ CADAMIGO NEXT RECORD
+                   AT END
+                       MOVE "S" TO W-EOF
+                   NOT AT END
+                       PERFORM VERIFICA-REGISTRO
+               END-READ
+           END-PERFORM.
+           CLOSE CADAMIGO.
+           DISPLAY "--------------------------------------------".
+           DISPLAY "TOTAL DE AMIGOS LISTADOS: " W-TOTAL.
+       ROT-FIM.
+           STOP RUN.
+
+      * -----------------------------------
+       VERIFICA-REGISTRO.
+           IF LAST-CONTATO < W-DATA-LIMITE
+               MOVE APELIDO TO WS-L-APELIDO
+               MOVE NOME TO WS-L-NOME
+               MOVE LAST-CONTATO TO WS-L-CONTATO
+               DISPLAY WS-LINHA-DETALHE
+               ADD 1 TO W-TOTAL
+           END-IF.
